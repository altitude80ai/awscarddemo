@@ -0,0 +1,332 @@
+      ******************************************************************
+      * CardDemo - Extract Regeneration Audit Trail
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *
+      * Compares this run's COSTM01 extract (TRNXEXT) to the prior
+      * run's copy of it (PRIOREXT) and writes an AUDTRL01 record for
+      * every TRNX-KEY that changed, was added, or was dropped.  Both
+      * extracts are resequenced by TRNX-KEY ahead of the compare so
+      * that a classic sequential match-merge can be used -- neither
+      * extract is guaranteed to already be in key order.  Callers
+      * are expected to save this run's TRNXEXT as next run's PRIOREXT
+      * once this step completes.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CBAUD01.
+       AUTHOR.         AWS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRIOR-EXTRACT-FILE ASSIGN TO PRIOREXT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CURR-EXTRACT-FILE  ASSIGN TO TRNXEXT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-P        ASSIGN TO SRTWKP1.
+           SELECT SORT-WORK-C        ASSIGN TO SRTWKC1.
+           SELECT PRIOR-SORTED-FILE  ASSIGN TO PRIORSRT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CURR-SORTED-FILE   ASSIGN TO CURRSRT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUD-TRAIL-FILE     ASSIGN TO AUDTRL
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRIOR-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY COSTM01 REPLACING ==TRNX-RECORD==
+               BY ==PRIOR-IN-RECORD==.
+      *
+       FD  CURR-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY COSTM01 REPLACING ==TRNX-RECORD==
+               BY ==CURR-IN-RECORD==.
+      *
+       SD  SORT-WORK-P.
+           COPY COSTM01 REPLACING ==TRNX-RECORD== BY ==SORT-P-RECORD==.
+      *
+       SD  SORT-WORK-C.
+           COPY COSTM01 REPLACING ==TRNX-RECORD== BY ==SORT-C-RECORD==.
+      *
+       FD  PRIOR-SORTED-FILE
+           RECORDING MODE IS F.
+           COPY COSTM01 REPLACING ==TRNX-RECORD== BY ==PRIOR-RECORD==.
+      *
+       FD  CURR-SORTED-FILE
+           RECORDING MODE IS F.
+           COPY COSTM01 REPLACING ==TRNX-RECORD== BY ==CURR-RECORD==.
+      *
+       FD  AUD-TRAIL-FILE
+           RECORDING MODE IS F.
+           COPY AUDTRL01.
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-PRIOR-EOF-SW              PIC X(01)   VALUE 'N'.
+           88  WS-PRIOR-EOF             VALUE 'Y'.
+       77  WS-CURR-EOF-SW               PIC X(01)   VALUE 'N'.
+           88  WS-CURR-EOF              VALUE 'Y'.
+       77  WS-ADDED-COUNT               PIC 9(09)   COMP VALUE 0.
+       77  WS-REMOVED-COUNT             PIC 9(09)   COMP VALUE 0.
+       77  WS-CHANGED-COUNT             PIC 9(09)   COMP VALUE 0.
+       77  WS-STRING-PTR                PIC 9(03)   COMP VALUE 1.
+      *
+       01  WS-PRIOR-KEY                 PIC X(32)   VALUE SPACES.
+       01  WS-CURR-KEY                  PIC X(32)   VALUE SPACES.
+       01  WS-RUN-TS                    PIC X(26)   VALUE SPACES.
+      *
+       01  WS-CURRENT-DATE-FUNC         PIC X(21)   VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           SORT SORT-WORK-P
+               ON ASCENDING KEY TRNX-CARD-NUM OF SORT-P-RECORD
+                  ASCENDING KEY TRNX-ID OF SORT-P-RECORD
+               USING PRIOR-EXTRACT-FILE
+               GIVING PRIOR-SORTED-FILE.
+           SORT SORT-WORK-C
+               ON ASCENDING KEY TRNX-CARD-NUM OF SORT-C-RECORD
+                  ASCENDING KEY TRNX-ID OF SORT-C-RECORD
+               USING CURR-EXTRACT-FILE
+               GIVING CURR-SORTED-FILE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-MATCH-MERGE THRU 2000-MATCH-MERGE-EXIT
+               UNTIL WS-PRIOR-EOF AND WS-CURR-EOF.
+           PERFORM 3000-TERMINATE THRU 3000-TERMINATE-EXIT.
+           GOBACK.
+      *
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FUNC.
+           MOVE WS-CURRENT-DATE-FUNC TO WS-RUN-TS.
+           OPEN INPUT  PRIOR-SORTED-FILE.
+           OPEN INPUT  CURR-SORTED-FILE.
+           OPEN OUTPUT AUD-TRAIL-FILE.
+           READ PRIOR-SORTED-FILE
+               AT END
+                   SET WS-PRIOR-EOF TO TRUE
+           END-READ.
+           READ CURR-SORTED-FILE
+               AT END
+                   SET WS-CURR-EOF TO TRUE
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+      *
+       2000-MATCH-MERGE.
+           IF WS-PRIOR-EOF
+               PERFORM 2300-WRITE-ADDED THRU 2300-WRITE-ADDED-EXIT
+               PERFORM 2500-READ-CURR THRU 2500-READ-CURR-EXIT
+           ELSE
+               IF WS-CURR-EOF
+                   PERFORM 2400-WRITE-REMOVED
+                       THRU 2400-WRITE-REMOVED-EXIT
+                   PERFORM 2600-READ-PRIOR THRU 2600-READ-PRIOR-EXIT
+               ELSE
+                   MOVE TRNX-KEY OF PRIOR-RECORD TO WS-PRIOR-KEY
+                   MOVE TRNX-KEY OF CURR-RECORD   TO WS-CURR-KEY
+                   IF WS-CURR-KEY < WS-PRIOR-KEY
+                       PERFORM 2300-WRITE-ADDED
+                           THRU 2300-WRITE-ADDED-EXIT
+                       PERFORM 2500-READ-CURR
+                           THRU 2500-READ-CURR-EXIT
+                   ELSE
+                       IF WS-CURR-KEY > WS-PRIOR-KEY
+                           PERFORM 2400-WRITE-REMOVED
+                               THRU 2400-WRITE-REMOVED-EXIT
+                           PERFORM 2600-READ-PRIOR
+                               THRU 2600-READ-PRIOR-EXIT
+                       ELSE
+                           PERFORM 2100-COMPARE-RECORD
+                               THRU 2100-COMPARE-RECORD-EXIT
+                           PERFORM 2500-READ-CURR
+                               THRU 2500-READ-CURR-EXIT
+                           PERFORM 2600-READ-PRIOR
+                               THRU 2600-READ-PRIOR-EXIT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       2000-MATCH-MERGE-EXIT.
+           EXIT.
+      *
+       2100-COMPARE-RECORD.
+           MOVE SPACES TO AUD-CHANGED-FIELDS.
+           MOVE 1 TO WS-STRING-PTR.
+           IF TRNX-TYPE-CD OF PRIOR-RECORD NOT =
+                   TRNX-TYPE-CD OF CURR-RECORD
+               STRING 'TYPE-CD,' DELIMITED BY SIZE
+                   INTO AUD-CHANGED-FIELDS
+                   WITH POINTER WS-STRING-PTR
+           END-IF.
+           IF TRNX-CAT-CD OF PRIOR-RECORD NOT =
+                   TRNX-CAT-CD OF CURR-RECORD
+               STRING 'CAT-CD,' DELIMITED BY SIZE
+                   INTO AUD-CHANGED-FIELDS
+                   WITH POINTER WS-STRING-PTR
+           END-IF.
+           IF TRNX-SOURCE OF PRIOR-RECORD NOT =
+                   TRNX-SOURCE OF CURR-RECORD
+               STRING 'SOURCE,' DELIMITED BY SIZE
+                   INTO AUD-CHANGED-FIELDS
+                   WITH POINTER WS-STRING-PTR
+           END-IF.
+           IF TRNX-DESC OF PRIOR-RECORD NOT =
+                   TRNX-DESC OF CURR-RECORD
+               STRING 'DESC,' DELIMITED BY SIZE
+                   INTO AUD-CHANGED-FIELDS
+                   WITH POINTER WS-STRING-PTR
+           END-IF.
+           IF TRNX-AMT OF PRIOR-RECORD NOT =
+                   TRNX-AMT OF CURR-RECORD
+               STRING 'AMT,' DELIMITED BY SIZE
+                   INTO AUD-CHANGED-FIELDS
+                   WITH POINTER WS-STRING-PTR
+           END-IF.
+           IF TRNX-MERCHANT-ID OF PRIOR-RECORD NOT =
+                   TRNX-MERCHANT-ID OF CURR-RECORD
+               STRING 'MERCHANT-ID,' DELIMITED BY SIZE
+                   INTO AUD-CHANGED-FIELDS
+                   WITH POINTER WS-STRING-PTR
+           END-IF.
+           IF TRNX-MERCHANT-NAME OF PRIOR-RECORD NOT =
+                   TRNX-MERCHANT-NAME OF CURR-RECORD
+               STRING 'MERCHANT-NAME,' DELIMITED BY SIZE
+                   INTO AUD-CHANGED-FIELDS
+                   WITH POINTER WS-STRING-PTR
+           END-IF.
+           IF TRNX-MERCHANT-CITY OF PRIOR-RECORD NOT =
+                   TRNX-MERCHANT-CITY OF CURR-RECORD
+               STRING 'MERCHANT-CITY,' DELIMITED BY SIZE
+                   INTO AUD-CHANGED-FIELDS
+                   WITH POINTER WS-STRING-PTR
+           END-IF.
+           IF TRNX-MERCHANT-ZIP OF PRIOR-RECORD NOT =
+                   TRNX-MERCHANT-ZIP OF CURR-RECORD
+               STRING 'MERCHANT-ZIP,' DELIMITED BY SIZE
+                   INTO AUD-CHANGED-FIELDS
+                   WITH POINTER WS-STRING-PTR
+           END-IF.
+           IF TRNX-ORIG-TS OF PRIOR-RECORD NOT =
+                   TRNX-ORIG-TS OF CURR-RECORD
+               STRING 'ORIG-TS,' DELIMITED BY SIZE
+                   INTO AUD-CHANGED-FIELDS
+                   WITH POINTER WS-STRING-PTR
+           END-IF.
+           IF TRNX-PROC-TS OF PRIOR-RECORD NOT =
+                   TRNX-PROC-TS OF CURR-RECORD
+               STRING 'PROC-TS,' DELIMITED BY SIZE
+                   INTO AUD-CHANGED-FIELDS
+                   WITH POINTER WS-STRING-PTR
+           END-IF.
+           IF TRNX-CURRENCY-CD OF PRIOR-RECORD NOT =
+                   TRNX-CURRENCY-CD OF CURR-RECORD
+               STRING 'CURRENCY-CD,' DELIMITED BY SIZE
+                   INTO AUD-CHANGED-FIELDS
+                   WITH POINTER WS-STRING-PTR
+           END-IF.
+           IF TRNX-ORIG-AMT OF PRIOR-RECORD NOT =
+                   TRNX-ORIG-AMT OF CURR-RECORD
+               STRING 'ORIG-AMT,' DELIMITED BY SIZE
+                   INTO AUD-CHANGED-FIELDS
+                   WITH POINTER WS-STRING-PTR
+           END-IF.
+           IF TRNX-FX-RATE OF PRIOR-RECORD NOT =
+                   TRNX-FX-RATE OF CURR-RECORD
+               STRING 'FX-RATE,' DELIMITED BY SIZE
+                   INTO AUD-CHANGED-FIELDS
+                   WITH POINTER WS-STRING-PTR
+           END-IF.
+           IF WS-STRING-PTR > 1
+               PERFORM 2200-WRITE-CHANGED
+                   THRU 2200-WRITE-CHANGED-EXIT
+           END-IF.
+       2100-COMPARE-RECORD-EXIT.
+           EXIT.
+      *
+       2200-WRITE-CHANGED.
+           MOVE TRNX-CARD-NUM OF CURR-RECORD TO AUD-CARD-NUM.
+           MOVE TRNX-ID OF CURR-RECORD       TO AUD-TRNX-ID.
+           SET AUD-IS-CHANGED TO TRUE.
+           MOVE TRNX-AMT OF PRIOR-RECORD     TO AUD-BEFORE-AMT.
+           MOVE TRNX-AMT OF CURR-RECORD      TO AUD-AFTER-AMT.
+           MOVE TRNX-MERCHANT-NAME OF PRIOR-RECORD TO
+               AUD-BEFORE-MERCHANT-NAME.
+           MOVE TRNX-MERCHANT-NAME OF CURR-RECORD TO
+               AUD-AFTER-MERCHANT-NAME.
+           MOVE WS-RUN-TS                     TO AUD-RUN-TS.
+           WRITE AUD-TRAIL-RECORD.
+           ADD 1 TO WS-CHANGED-COUNT.
+       2200-WRITE-CHANGED-EXIT.
+           EXIT.
+      *
+       2300-WRITE-ADDED.
+           MOVE TRNX-CARD-NUM OF CURR-RECORD TO AUD-CARD-NUM.
+           MOVE TRNX-ID OF CURR-RECORD       TO AUD-TRNX-ID.
+           SET AUD-IS-ADDED TO TRUE.
+           MOVE SPACES                        TO AUD-CHANGED-FIELDS.
+           MOVE 0                             TO AUD-BEFORE-AMT.
+           MOVE TRNX-AMT OF CURR-RECORD       TO AUD-AFTER-AMT.
+           MOVE SPACES TO AUD-BEFORE-MERCHANT-NAME.
+           MOVE TRNX-MERCHANT-NAME OF CURR-RECORD TO
+               AUD-AFTER-MERCHANT-NAME.
+           MOVE WS-RUN-TS                     TO AUD-RUN-TS.
+           WRITE AUD-TRAIL-RECORD.
+           ADD 1 TO WS-ADDED-COUNT.
+       2300-WRITE-ADDED-EXIT.
+           EXIT.
+      *
+       2400-WRITE-REMOVED.
+           MOVE TRNX-CARD-NUM OF PRIOR-RECORD TO AUD-CARD-NUM.
+           MOVE TRNX-ID OF PRIOR-RECORD       TO AUD-TRNX-ID.
+           SET AUD-IS-REMOVED TO TRUE.
+           MOVE SPACES                        TO AUD-CHANGED-FIELDS.
+           MOVE TRNX-AMT OF PRIOR-RECORD      TO AUD-BEFORE-AMT.
+           MOVE 0                             TO AUD-AFTER-AMT.
+           MOVE TRNX-MERCHANT-NAME OF PRIOR-RECORD TO
+               AUD-BEFORE-MERCHANT-NAME.
+           MOVE SPACES TO AUD-AFTER-MERCHANT-NAME.
+           MOVE WS-RUN-TS                     TO AUD-RUN-TS.
+           WRITE AUD-TRAIL-RECORD.
+           ADD 1 TO WS-REMOVED-COUNT.
+       2400-WRITE-REMOVED-EXIT.
+           EXIT.
+      *
+       2500-READ-CURR.
+           READ CURR-SORTED-FILE
+               AT END
+                   SET WS-CURR-EOF TO TRUE
+           END-READ.
+       2500-READ-CURR-EXIT.
+           EXIT.
+      *
+       2600-READ-PRIOR.
+           READ PRIOR-SORTED-FILE
+               AT END
+                   SET WS-PRIOR-EOF TO TRUE
+           END-READ.
+       2600-READ-PRIOR-EXIT.
+           EXIT.
+      *
+       3000-TERMINATE.
+           CLOSE PRIOR-SORTED-FILE CURR-SORTED-FILE AUD-TRAIL-FILE.
+           DISPLAY 'CBAUD01 ADDED:   ' WS-ADDED-COUNT.
+           DISPLAY 'CBAUD01 REMOVED: ' WS-REMOVED-COUNT.
+           DISPLAY 'CBAUD01 CHANGED: ' WS-CHANGED-COUNT.
+       3000-TERMINATE-EXIT.
+           EXIT.
