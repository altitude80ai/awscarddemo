@@ -0,0 +1,170 @@
+      ******************************************************************
+      * CardDemo - Merchant-Location Mismatch Exception Report
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *
+      * For every COSTM01 record, looks the card up on the cardholder
+      * home-region master (CARDREG) and flags any transaction whose
+      * merchant city or ZIP does not fall within that card's
+      * registered home region.  Cards not found on the master are
+      * also reported, since a screening pass cannot clear activity it
+      * has no home region to compare against.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CBFRD01.
+       AUTHOR.         AWS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRNX-EXTRACT-FILE ASSIGN TO TRNXEXT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CARD-REGION-FILE ASSIGN TO CARDREG
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CR-CARD-NUM.
+           SELECT MCH-EXCEPTION-FILE ASSIGN TO MCHEXC
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRNX-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY COSTM01.
+      *
+       FD  CARD-REGION-FILE.
+           COPY CARDREG.
+      *
+       FD  MCH-EXCEPTION-FILE
+           RECORDING MODE IS F.
+           COPY MCHEXC01.
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-SW                   PIC X(01)   VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+       77  WS-CARD-FOUND-SW            PIC X(01)   VALUE 'N'.
+           88  WS-CARD-FOUND           VALUE 'Y'.
+           88  WS-CARD-NOT-FOUND       VALUE 'N'.
+       77  WS-CITY-MISMATCH-SW         PIC X(01)   VALUE 'N'.
+           88  WS-CITY-MISMATCH        VALUE 'Y'.
+       77  WS-ZIP-MISMATCH-SW          PIC X(01)   VALUE 'N'.
+           88  WS-ZIP-MISMATCH         VALUE 'Y'.
+       77  WS-TRNX-COUNT               PIC 9(07)   COMP VALUE 0.
+       77  WS-EXCEPTION-COUNT          PIC 9(07)   COMP VALUE 0.
+      *
+       01  WS-HOME-REGION-ZIP-PFX      PIC X(05)   VALUE SPACES.
+       01  WS-MERCH-ZIP-PFX            PIC X(05)   VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-TRNX THRU 2000-PROCESS-TRNX-EXIT
+               UNTIL WS-EOF.
+           PERFORM 3000-TERMINATE THRU 3000-TERMINATE-EXIT.
+           GOBACK.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  TRNX-EXTRACT-FILE.
+           OPEN INPUT  CARD-REGION-FILE.
+           OPEN OUTPUT MCH-EXCEPTION-FILE.
+           READ TRNX-EXTRACT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+      *
+       2000-PROCESS-TRNX.
+           ADD 1 TO WS-TRNX-COUNT.
+           MOVE TRNX-CARD-NUM TO CR-CARD-NUM.
+           READ CARD-REGION-FILE
+               INVALID KEY
+                   SET WS-CARD-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET WS-CARD-FOUND TO TRUE
+           END-READ.
+           IF WS-CARD-NOT-FOUND
+               PERFORM 2500-WRITE-NO-MASTER
+                   THRU 2500-WRITE-NO-MASTER-EXIT
+           ELSE
+               PERFORM 2100-CHECK-REGION
+                   THRU 2100-CHECK-REGION-EXIT
+           END-IF.
+           READ TRNX-EXTRACT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2000-PROCESS-TRNX-EXIT.
+           EXIT.
+      *
+       2100-CHECK-REGION.
+           MOVE 'N' TO WS-CITY-MISMATCH-SW.
+           MOVE 'N' TO WS-ZIP-MISMATCH-SW.
+           IF TRNX-MERCHANT-CITY NOT = CR-HOME-CITY
+               MOVE 'Y' TO WS-CITY-MISMATCH-SW
+           END-IF.
+           MOVE TRNX-MERCHANT-ZIP(1:5) TO WS-MERCH-ZIP-PFX.
+           MOVE CR-HOME-ZIP(1:5)       TO WS-HOME-REGION-ZIP-PFX.
+           IF WS-MERCH-ZIP-PFX NOT = WS-HOME-REGION-ZIP-PFX
+               MOVE 'Y' TO WS-ZIP-MISMATCH-SW
+           END-IF.
+           IF WS-CITY-MISMATCH OR WS-ZIP-MISMATCH
+               PERFORM 2600-WRITE-EXCEPTION
+                   THRU 2600-WRITE-EXCEPTION-EXIT
+           END-IF.
+       2100-CHECK-REGION-EXIT.
+           EXIT.
+      *
+       2500-WRITE-NO-MASTER.
+           MOVE TRNX-CARD-NUM      TO MCX-CARD-NUM.
+           MOVE TRNX-MERCHANT-ID   TO MCX-MERCHANT-ID.
+           MOVE TRNX-MERCHANT-NAME TO MCX-MERCHANT-NAME.
+           MOVE 'CARD NOT ON HOME REGION FILE'
+                                   TO MCX-MISMATCH-REASON.
+           WRITE MCH-EXCEPTION-RECORD.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+       2500-WRITE-NO-MASTER-EXIT.
+           EXIT.
+      *
+       2600-WRITE-EXCEPTION.
+           MOVE TRNX-CARD-NUM      TO MCX-CARD-NUM.
+           MOVE TRNX-MERCHANT-ID   TO MCX-MERCHANT-ID.
+           MOVE TRNX-MERCHANT-NAME TO MCX-MERCHANT-NAME.
+           IF WS-CITY-MISMATCH AND WS-ZIP-MISMATCH
+               MOVE 'CITY AND ZIP OUT OF REGION'
+                                   TO MCX-MISMATCH-REASON
+           ELSE
+               IF WS-CITY-MISMATCH
+                   MOVE 'MERCHANT CITY OUT OF REGION'
+                                   TO MCX-MISMATCH-REASON
+               ELSE
+                   MOVE 'MERCHANT ZIP OUT OF REGION'
+                                   TO MCX-MISMATCH-REASON
+               END-IF
+           END-IF.
+           WRITE MCH-EXCEPTION-RECORD.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+       2600-WRITE-EXCEPTION-EXIT.
+           EXIT.
+      *
+       3000-TERMINATE.
+           CLOSE TRNX-EXTRACT-FILE CARD-REGION-FILE MCH-EXCEPTION-FILE.
+           DISPLAY 'CBFRD01 TRANSACTIONS SCREENED: ' WS-TRNX-COUNT
+           DISPLAY 'CBFRD01 EXCEPTIONS WRITTEN:   ' WS-EXCEPTION-COUNT.
+       3000-TERMINATE-EXIT.
+           EXIT.
