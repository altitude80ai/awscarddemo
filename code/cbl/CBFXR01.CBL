@@ -0,0 +1,162 @@
+      ******************************************************************
+      * CardDemo - Multi-Currency Conversion Reconciliation Report
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *
+      * Reconciles the settled USD amount on each COSTM01 record
+      * (TRNX-AMT) against the originally billed amount and currency
+      * (TRNX-ORIG-AMT/TRNX-CURRENCY-CD) by reapplying TRNX-FX-RATE
+      * and comparing the result to TRNX-AMT within rounding
+      * tolerance.  Anything outside tolerance is listed as a
+      * reconciliation exception; everything else is counted as
+      * reconciled.  A domestic (USD) transaction always reconciles,
+      * since it carries no real conversion.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CBFXR01.
+       AUTHOR.         AWS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRNX-EXTRACT-FILE ASSIGN TO TRNXEXT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FX-RPT-FILE       ASSIGN TO FXRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRNX-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY COSTM01.
+      *
+       FD  FX-RPT-FILE
+           RECORDING MODE IS F.
+       01  FX-RPT-LINE                 PIC X(100).
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-SW                   PIC X(01)   VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+       77  WS-TOLERANCE                PIC S9(09)V99 VALUE 0.01.
+       77  WS-EXPECTED-AMT              PIC S9(09)V99 VALUE 0.
+       77  WS-VARIANCE                  PIC S9(09)V99 VALUE 0.
+       77  WS-RECONCILED-COUNT          PIC 9(09)   COMP VALUE 0.
+       77  WS-EXCEPTION-COUNT           PIC 9(09)   COMP VALUE 0.
+      *
+       01  WS-HDR-LINE-1.
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  FILLER                  PIC X(45)   VALUE
+               'CARDDEMO CURRENCY CONVERSION RECONCILIATION'.
+      *
+       01  WS-HDR-LINE-2.
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  FILLER                  PIC X(18)   VALUE 'CARD NUMBER'.
+           05  FILLER                  PIC X(18)   VALUE 'TRNX ID'.
+           05  FILLER                  PIC X(05)   VALUE 'CCY'.
+           05  FILLER                  PIC X(15)   VALUE 'ORIG AMT'.
+           05  FILLER                  PIC X(15)   VALUE 'SETTLED AMT'.
+           05  FILLER                  PIC X(15)   VALUE 'VARIANCE'.
+      *
+       01  WS-EXCEPTION-LINE.
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  WS-EL-CARD-NUM          PIC X(16).
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  WS-EL-TRNX-ID           PIC X(16).
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  WS-EL-CCY               PIC X(03).
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  WS-EL-ORIG-AMT          PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  WS-EL-SETTLED-AMT       PIC Z,ZZZ,ZZ9.99-.
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  WS-EL-VARIANCE          PIC Z,ZZZ,ZZ9.99-.
+      *
+       01  WS-SUMMARY-LINE-1.
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  FILLER                  PIC X(25)   VALUE
+               'TRANSACTIONS RECONCILED:'.
+           05  WS-SL1-COUNT            PIC ZZZ,ZZZ,ZZ9.
+      *
+       01  WS-SUMMARY-LINE-2.
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  FILLER                  PIC X(26)   VALUE
+               'RECONCILIATION EXCEPTIONS:'.
+           05  WS-SL2-COUNT            PIC ZZZ,ZZZ,ZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-TRNX THRU 2000-PROCESS-TRNX-EXIT
+               UNTIL WS-EOF.
+           PERFORM 3000-TERMINATE THRU 3000-TERMINATE-EXIT.
+           GOBACK.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  TRNX-EXTRACT-FILE.
+           OPEN OUTPUT FX-RPT-FILE.
+           WRITE FX-RPT-LINE FROM WS-HDR-LINE-1.
+           WRITE FX-RPT-LINE FROM WS-HDR-LINE-2.
+           READ TRNX-EXTRACT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+      *
+       2000-PROCESS-TRNX.
+           IF TRNX-CURRENCY-CD = 'USD' OR TRNX-CURRENCY-CD = SPACES
+               ADD 1 TO WS-RECONCILED-COUNT
+           ELSE
+               COMPUTE WS-EXPECTED-AMT ROUNDED =
+                   TRNX-ORIG-AMT * TRNX-FX-RATE
+               COMPUTE WS-VARIANCE = TRNX-AMT - WS-EXPECTED-AMT
+               IF WS-VARIANCE > WS-TOLERANCE
+                       OR WS-VARIANCE < (0 - WS-TOLERANCE)
+                   PERFORM 2100-WRITE-EXCEPTION
+                       THRU 2100-WRITE-EXCEPTION-EXIT
+               ELSE
+                   ADD 1 TO WS-RECONCILED-COUNT
+               END-IF
+           END-IF.
+           READ TRNX-EXTRACT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2000-PROCESS-TRNX-EXIT.
+           EXIT.
+      *
+       2100-WRITE-EXCEPTION.
+           MOVE TRNX-CARD-NUM      TO WS-EL-CARD-NUM.
+           MOVE TRNX-ID            TO WS-EL-TRNX-ID.
+           MOVE TRNX-CURRENCY-CD   TO WS-EL-CCY.
+           MOVE TRNX-ORIG-AMT      TO WS-EL-ORIG-AMT.
+           MOVE TRNX-AMT           TO WS-EL-SETTLED-AMT.
+           MOVE WS-VARIANCE        TO WS-EL-VARIANCE.
+           WRITE FX-RPT-LINE FROM WS-EXCEPTION-LINE.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+       2100-WRITE-EXCEPTION-EXIT.
+           EXIT.
+      *
+       3000-TERMINATE.
+           MOVE WS-RECONCILED-COUNT TO WS-SL1-COUNT.
+           MOVE WS-EXCEPTION-COUNT  TO WS-SL2-COUNT.
+           WRITE FX-RPT-LINE FROM WS-SUMMARY-LINE-1.
+           WRITE FX-RPT-LINE FROM WS-SUMMARY-LINE-2.
+           CLOSE TRNX-EXTRACT-FILE FX-RPT-FILE.
+       3000-TERMINATE-EXIT.
+           EXIT.
