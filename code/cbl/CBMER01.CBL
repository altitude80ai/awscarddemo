@@ -0,0 +1,139 @@
+      ******************************************************************
+      * CardDemo - Merchant-Master Validation Step
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *
+      * Validates every TRNX-MERCHANT-ID on the COSTM01 extract
+      * against the merchant master (MCHMAST) and writes an unknown
+      * merchant exception for anything not on file.  Run as a
+      * lookup step ahead of the other COSTM01 reporting steps so
+      * merchant activity nobody has registered gets flagged before
+      * it is rolled into spend, lag or settlement reporting.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CBMER01.
+       AUTHOR.         AWS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRNX-EXTRACT-FILE  ASSIGN TO TRNXEXT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MCH-MASTER-FILE    ASSIGN TO MCHMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MCHM-MERCHANT-ID.
+           SELECT MCH-UNKNOWN-FILE   ASSIGN TO MCHUNK
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRNX-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY COSTM01.
+      *
+       FD  MCH-MASTER-FILE.
+           COPY MCHMAST1.
+      *
+       FD  MCH-UNKNOWN-FILE
+           RECORDING MODE IS F.
+           COPY MCHUNK01.
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-SW                   PIC X(01)   VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+       77  WS-TRNX-COUNT               PIC 9(09)   COMP VALUE 0.
+       77  WS-UNKNOWN-COUNT            PIC 9(09)   COMP VALUE 0.
+      *
+       01  WS-LAST-MERCHANT-ID         PIC 9(09)   VALUE 0.
+       01  WS-LAST-MERCHANT-FOUND-SW   PIC X(01)   VALUE 'N'.
+           88  WS-LAST-MERCHANT-FOUND  VALUE 'Y'.
+           88  WS-LAST-MERCHANT-UNKNOWN VALUE 'N'.
+       01  WS-FIRST-LOOKUP-SW          PIC X(01)   VALUE 'Y'.
+           88  WS-FIRST-LOOKUP         VALUE 'Y'.
+           88  WS-NOT-FIRST-LOOKUP     VALUE 'N'.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-TRNX THRU 2000-PROCESS-TRNX-EXIT
+               UNTIL WS-EOF.
+           PERFORM 3000-TERMINATE THRU 3000-TERMINATE-EXIT.
+           GOBACK.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  TRNX-EXTRACT-FILE.
+           OPEN INPUT  MCH-MASTER-FILE.
+           OPEN OUTPUT MCH-UNKNOWN-FILE.
+           READ TRNX-EXTRACT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+      *
+      * The same merchant repeats across many transactions, so the
+      * last lookup result is cached and only re-driven against the
+      * master when the merchant ID actually changes.
+      *
+       2000-PROCESS-TRNX.
+           IF WS-FIRST-LOOKUP
+                   OR TRNX-MERCHANT-ID NOT = WS-LAST-MERCHANT-ID
+               PERFORM 2100-LOOKUP-MERCHANT
+                   THRU 2100-LOOKUP-MERCHANT-EXIT
+           END-IF.
+           IF WS-LAST-MERCHANT-UNKNOWN
+               PERFORM 2200-WRITE-UNKNOWN
+                   THRU 2200-WRITE-UNKNOWN-EXIT
+           END-IF.
+           ADD 1 TO WS-TRNX-COUNT.
+           READ TRNX-EXTRACT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2000-PROCESS-TRNX-EXIT.
+           EXIT.
+      *
+       2100-LOOKUP-MERCHANT.
+           MOVE TRNX-MERCHANT-ID TO WS-LAST-MERCHANT-ID.
+           MOVE TRNX-MERCHANT-ID TO MCHM-MERCHANT-ID.
+           READ MCH-MASTER-FILE
+               INVALID KEY
+                   SET WS-LAST-MERCHANT-UNKNOWN TO TRUE
+               NOT INVALID KEY
+                   SET WS-LAST-MERCHANT-FOUND TO TRUE
+           END-READ.
+           SET WS-NOT-FIRST-LOOKUP TO TRUE.
+       2100-LOOKUP-MERCHANT-EXIT.
+           EXIT.
+      *
+       2200-WRITE-UNKNOWN.
+           MOVE TRNX-MERCHANT-ID   TO MCHU-MERCHANT-ID.
+           MOVE TRNX-MERCHANT-NAME TO MCHU-MERCHANT-NAME.
+           MOVE TRNX-MERCHANT-CITY TO MCHU-MERCHANT-CITY.
+           WRITE MCH-UNKNOWN-RECORD.
+           ADD 1 TO WS-UNKNOWN-COUNT.
+       2200-WRITE-UNKNOWN-EXIT.
+           EXIT.
+      *
+       3000-TERMINATE.
+           CLOSE TRNX-EXTRACT-FILE MCH-MASTER-FILE MCH-UNKNOWN-FILE.
+           DISPLAY 'CBMER01 TRANSACTIONS CHECKED: ' WS-TRNX-COUNT.
+           DISPLAY 'CBMER01 UNKNOWN MERCHANTS:    ' WS-UNKNOWN-COUNT.
+       3000-TERMINATE-EXIT.
+           EXIT.
