@@ -0,0 +1,155 @@
+      ******************************************************************
+      * CardDemo - Monthly Card/Category Rollup Extract
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *
+      * Rolls the COSTM01 extract up to one MRLXTR01 record per card,
+      * per category, per transaction month (the month TRNX-ORIG-TS
+      * falls in) and feeds the data warehouse's standard rollup load.
+      * The extract is not guaranteed to arrive in card/category
+      * order, so it is resequenced first -- ascending by card number,
+      * then category, then TRNX-ORIG-TS -- the same resort-before-
+      * control-break approach CBRPT01 uses for the printed category
+      * report, though CBRPT01 sorts category-major/card-minor while
+      * this roll-up is card-major/category-minor.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CBMRL01.
+       AUTHOR.         AWS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRNX-EXTRACT-FILE ASSIGN TO TRNXEXT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE   ASSIGN TO SRTWK01.
+           SELECT MRL-ROLLUP-FILE  ASSIGN TO MRLXTR
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRNX-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY COSTM01.
+      *
+       SD  SORT-WORK-FILE.
+           COPY COSTM01 REPLACING ==TRNX-RECORD== BY ==SORT-RECORD==.
+      *
+       FD  MRL-ROLLUP-FILE
+           RECORDING MODE IS F.
+           COPY MRLXTR01.
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-SW                   PIC X(01)   VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+       77  WS-FIRST-REC-SW             PIC X(01)   VALUE 'Y'.
+           88  WS-FIRST-REC            VALUE 'Y'.
+           88  WS-NOT-FIRST-REC        VALUE 'N'.
+       77  WS-GROUP-COUNT              PIC 9(09)   COMP VALUE 0.
+       77  WS-GROUP-TOTAL              PIC S9(09)V99 COMP-3 VALUE 0.
+       77  WS-GROUP-WRITTEN            PIC 9(09)   COMP VALUE 0.
+      *
+       01  WS-PRIOR-KEYS.
+           05  WS-PRIOR-CARD-NUM       PIC X(16)   VALUE SPACES.
+           05  WS-PRIOR-CAT-CD         PIC 9(04)   VALUE ZEROS.
+           05  WS-PRIOR-YYYYMM         PIC 9(06)   VALUE ZEROS.
+      *
+       01  WS-CURR-YYYYMM              PIC 9(06)   VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY TRNX-CARD-NUM OF SORT-RECORD
+                  ASCENDING KEY TRNX-CAT-CD  OF SORT-RECORD
+                  ASCENDING KEY TRNX-ORIG-TS OF SORT-RECORD
+               USING TRNX-EXTRACT-FILE
+               OUTPUT PROCEDURE IS 2000-BUILD-ROLLUP
+                                THRU 2000-BUILD-ROLLUP-EXIT.
+           PERFORM 3000-TERMINATE THRU 3000-TERMINATE-EXIT.
+           GOBACK.
+      *
+       1000-INITIALIZE.
+           OPEN OUTPUT MRL-ROLLUP-FILE.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+      *
+       2000-BUILD-ROLLUP.
+           PERFORM 2100-RETURN-SORTED THRU 2100-RETURN-SORTED-EXIT
+               UNTIL WS-EOF.
+           IF NOT WS-FIRST-REC
+               PERFORM 2400-GROUP-BREAK THRU 2400-GROUP-BREAK-EXIT
+           END-IF.
+       2000-BUILD-ROLLUP-EXIT.
+           EXIT.
+      *
+       2100-RETURN-SORTED.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+                   GO TO 2100-RETURN-SORTED-EXIT
+           END-RETURN.
+           MOVE ZEROS TO WS-CURR-YYYYMM.
+           MOVE TRNX-ORIG-TS OF SORT-RECORD(1:4)
+               TO WS-CURR-YYYYMM(1:4).
+           MOVE TRNX-ORIG-TS OF SORT-RECORD(6:2)
+               TO WS-CURR-YYYYMM(5:2).
+           IF WS-FIRST-REC
+               MOVE TRNX-CARD-NUM OF SORT-RECORD
+                   TO WS-PRIOR-CARD-NUM
+               MOVE TRNX-CAT-CD OF SORT-RECORD
+                   TO WS-PRIOR-CAT-CD
+               MOVE WS-CURR-YYYYMM TO WS-PRIOR-YYYYMM
+               SET WS-NOT-FIRST-REC TO TRUE
+           ELSE
+               IF TRNX-CARD-NUM OF SORT-RECORD NOT =
+                       WS-PRIOR-CARD-NUM
+                   OR TRNX-CAT-CD OF SORT-RECORD NOT =
+                       WS-PRIOR-CAT-CD
+                   OR WS-CURR-YYYYMM NOT = WS-PRIOR-YYYYMM
+                   PERFORM 2400-GROUP-BREAK
+                       THRU 2400-GROUP-BREAK-EXIT
+               END-IF
+           END-IF.
+           ADD 1 TO WS-GROUP-COUNT.
+           ADD TRNX-AMT OF SORT-RECORD TO WS-GROUP-TOTAL.
+           MOVE TRNX-CARD-NUM OF SORT-RECORD TO WS-PRIOR-CARD-NUM.
+           MOVE TRNX-CAT-CD OF SORT-RECORD TO WS-PRIOR-CAT-CD.
+           MOVE WS-CURR-YYYYMM TO WS-PRIOR-YYYYMM.
+       2100-RETURN-SORTED-EXIT.
+           EXIT.
+      *
+       2400-GROUP-BREAK.
+           MOVE WS-PRIOR-CARD-NUM  TO MRL-CARD-NUM.
+           MOVE WS-PRIOR-CAT-CD    TO MRL-CAT-CD.
+           MOVE WS-PRIOR-YYYYMM    TO MRL-YYYYMM.
+           MOVE WS-GROUP-COUNT     TO MRL-TRNX-COUNT.
+           MOVE WS-GROUP-TOTAL     TO MRL-TOTAL-AMT.
+           WRITE MRL-ROLLUP-RECORD.
+           ADD 1 TO WS-GROUP-WRITTEN.
+           MOVE 0 TO WS-GROUP-COUNT.
+           MOVE 0 TO WS-GROUP-TOTAL.
+       2400-GROUP-BREAK-EXIT.
+           EXIT.
+      *
+       3000-TERMINATE.
+           CLOSE MRL-ROLLUP-FILE.
+           DISPLAY 'CBMRL01 ROLLUP RECORDS WRITTEN: '
+               WS-GROUP-WRITTEN.
+       3000-TERMINATE-EXIT.
+           EXIT.
