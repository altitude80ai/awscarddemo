@@ -0,0 +1,181 @@
+      ******************************************************************
+      * CardDemo - Reversal/Chargeback Linkage Extract
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *
+      * Scans the COSTM01 extract for reversal/dispute/chargeback type
+      * codes and writes a REVERSAL-XTRACT record linking each one back
+      * to the original posting it reverses.  The extract is resorted
+      * by card and amount so that an original posting and the
+      * reversal(s) against it land in the same group, then a running
+      * "last original TRNX-ID seen" is carried forward within the
+      * group, in TRNX-ORIG-TS order, so a reversal can be stamped with
+      * the TRNX-ID of the posting that actually preceded it in time.
+      * TRNX-ID is not used to order the group -- it is an identifier,
+      * not a timestamp, and nothing on this extract establishes that
+      * IDs are assigned in chronological sequence (see STMTOUT1's
+      * header comment, which makes the same point for CBSTM01's own
+      * minor sort key).  The magnitude sort key is the unsigned
+      * magnitude of TRNX-AMT, not the signed amount itself -- a
+      * reversal/dispute/chargeback is identified by TRNX-TYPE-CD on
+      * this extract, and nothing guarantees it is posted with the
+      * same sign as the original (some upstream sources post a
+      * reversal as a credit against the original debit); grouping on
+      * magnitude matches the two regardless of which convention fed
+      * the extract.  A custom sort-work layout (rather than the usual
+      * COPY of COSTM01) is used to carry that computed magnitude
+      * alongside the handful of fields this program actually needs.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CBREV01.
+       AUTHOR.         AWS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRNX-EXTRACT-FILE ASSIGN TO TRNXEXT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE   ASSIGN TO SRTWK01.
+           SELECT REV-XTRACT-FILE  ASSIGN TO REVXTR
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRNX-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY COSTM01.
+      *
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SORT-ABS-AMT            PIC S9(09)V99.
+           05  SORT-CARD-NUM           PIC X(16).
+           05  SORT-ORIG-TS            PIC X(26).
+           05  SORT-TRNX-ID            PIC X(16).
+           05  SORT-TYPE-CD            PIC X(02).
+           05  SORT-AMT                PIC S9(09)V99.
+      *
+       FD  REV-XTRACT-FILE
+           RECORDING MODE IS F.
+           COPY REVXTR01.
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-SW                   PIC X(01)   VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+       77  WS-SRT-EOF-SW               PIC X(01)   VALUE 'N'.
+           88  WS-SRT-EOF              VALUE 'Y'.
+      *
+       01  WS-GROUP-KEY.
+           05  WS-GRP-CARD-NUM         PIC X(16)   VALUE SPACES.
+           05  WS-GRP-ABS-AMT          PIC S9(09)V99 VALUE 0.
+      *
+       01  WS-LAST-ORIG-ID             PIC X(16)   VALUE SPACES.
+      *
+       01  WS-REV-TYPE-CD              PIC X(02)   VALUE SPACES.
+           88  WS-IS-REVERSAL          VALUE 'RV' 'DP' 'CB'.
+      *
+       01  WS-SORT-ABS-AMT             PIC S9(09)V99 VALUE 0.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           OPEN OUTPUT REV-XTRACT-FILE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-CARD-NUM
+                  ASCENDING KEY SORT-ABS-AMT
+                  ASCENDING KEY SORT-ORIG-TS
+               INPUT PROCEDURE IS 1500-LOAD-SORT-WORK
+                                THRU 1500-LOAD-SORT-WORK-EXIT
+               OUTPUT PROCEDURE IS 2000-PROCESS-SORTED
+                                THRU 2000-PROCESS-SORTED-EXIT.
+           CLOSE REV-XTRACT-FILE.
+           GOBACK.
+      *
+       1500-LOAD-SORT-WORK.
+           OPEN INPUT TRNX-EXTRACT-FILE.
+           READ TRNX-EXTRACT-FILE
+               AT END
+                   SET WS-SRT-EOF TO TRUE
+           END-READ.
+           PERFORM 1600-RELEASE-SORT-REC THRU 1600-RELEASE-SORT-REC-EXIT
+               UNTIL WS-SRT-EOF.
+           CLOSE TRNX-EXTRACT-FILE.
+       1500-LOAD-SORT-WORK-EXIT.
+           EXIT.
+      *
+       1600-RELEASE-SORT-REC.
+           MOVE TRNX-AMT TO WS-SORT-ABS-AMT.
+           IF WS-SORT-ABS-AMT < 0
+               MULTIPLY WS-SORT-ABS-AMT BY -1
+                   GIVING WS-SORT-ABS-AMT
+           END-IF.
+           MOVE WS-SORT-ABS-AMT TO SORT-ABS-AMT.
+           MOVE TRNX-CARD-NUM   TO SORT-CARD-NUM.
+           MOVE TRNX-ORIG-TS    TO SORT-ORIG-TS.
+           MOVE TRNX-ID         TO SORT-TRNX-ID.
+           MOVE TRNX-TYPE-CD    TO SORT-TYPE-CD.
+           MOVE TRNX-AMT        TO SORT-AMT.
+           RELEASE SORT-RECORD.
+           READ TRNX-EXTRACT-FILE
+               AT END
+                   SET WS-SRT-EOF TO TRUE
+           END-READ.
+       1600-RELEASE-SORT-REC-EXIT.
+           EXIT.
+      *
+       2000-PROCESS-SORTED.
+           PERFORM 2100-RETURN-SORTED THRU 2100-RETURN-SORTED-EXIT
+               UNTIL WS-EOF.
+       2000-PROCESS-SORTED-EXIT.
+           EXIT.
+      *
+       2100-RETURN-SORTED.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+                   GO TO 2100-RETURN-SORTED-EXIT
+           END-RETURN.
+           IF SORT-CARD-NUM NOT = WS-GRP-CARD-NUM
+                   OR SORT-ABS-AMT NOT = WS-GRP-ABS-AMT
+               MOVE SORT-CARD-NUM TO WS-GRP-CARD-NUM
+               MOVE SORT-ABS-AMT  TO WS-GRP-ABS-AMT
+               MOVE SPACES TO WS-LAST-ORIG-ID
+           END-IF.
+           MOVE SORT-TYPE-CD TO WS-REV-TYPE-CD.
+           IF WS-IS-REVERSAL
+               PERFORM 2200-WRITE-LINKAGE
+                   THRU 2200-WRITE-LINKAGE-EXIT
+           ELSE
+               MOVE SORT-TRNX-ID TO WS-LAST-ORIG-ID
+           END-IF.
+       2100-RETURN-SORTED-EXIT.
+           EXIT.
+      *
+       2200-WRITE-LINKAGE.
+           MOVE SORT-CARD-NUM TO REV-CARD-NUM.
+           MOVE SORT-TRNX-ID  TO REV-TRNX-ID.
+           MOVE SORT-TYPE-CD  TO REV-TYPE-CD.
+           MOVE SORT-AMT      TO REV-AMT.
+           IF WS-LAST-ORIG-ID = SPACES
+               MOVE SPACES TO REV-ORIG-TRNX-ID
+               SET REV-ORIG-NOT-FOUND TO TRUE
+           ELSE
+               MOVE WS-LAST-ORIG-ID TO REV-ORIG-TRNX-ID
+               SET REV-ORIG-FOUND TO TRUE
+           END-IF.
+           WRITE REV-XTRACT-RECORD.
+       2200-WRITE-LINKAGE-EXIT.
+           EXIT.
