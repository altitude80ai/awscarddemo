@@ -0,0 +1,185 @@
+      ******************************************************************
+      * CardDemo - Category Spend Summary Report
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *
+      * Reads the COSTM01 transaction extract and rolls TRNX-AMT up
+      * by TRNX-CARD-NUM within TRNX-CAT-CD, printing a card subtotal
+      * line for every card, a category subtotal when the category
+      * breaks, and a grand total at end of run.  The extract is not
+      * guaranteed to arrive in card-within-category order, so the
+      * extract is resequenced with a SORT before the report is built.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CBRPT01.
+       AUTHOR.         AWS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRNX-EXTRACT-FILE ASSIGN TO TRNXEXT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE   ASSIGN TO SRTWK01.
+           SELECT CAT-RPT-FILE     ASSIGN TO CATRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRNX-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY COSTM01.
+      *
+       SD  SORT-WORK-FILE.
+           COPY COSTM01 REPLACING ==TRNX-RECORD== BY ==SORT-RECORD==.
+      *
+       FD  CAT-RPT-FILE
+           RECORDING MODE IS F.
+       01  CAT-RPT-LINE                PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-SW                   PIC X(01)   VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+       77  WS-FIRST-REC-SW             PIC X(01)   VALUE 'Y'.
+           88  WS-FIRST-REC            VALUE 'Y'.
+           88  WS-NOT-FIRST-REC        VALUE 'N'.
+       77  WS-CARD-TOTAL               PIC S9(09)V99 COMP-3 VALUE 0.
+       77  WS-CAT-TOTAL                PIC S9(09)V99 COMP-3 VALUE 0.
+       77  WS-GRAND-TOTAL              PIC S9(09)V99 COMP-3 VALUE 0.
+      *
+       01  WS-PRIOR-KEYS.
+           05  WS-PRIOR-CARD-NUM       PIC X(16)   VALUE SPACES.
+           05  WS-PRIOR-CAT-CD         PIC 9(04)   VALUE ZEROS.
+      *
+       01  WS-HDR-LINE-1.
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  FILLER                  PIC X(35)   VALUE
+               'CARDDEMO CATEGORY SPEND SUMMARY'.
+      *
+       01  WS-HDR-LINE-2.
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  FILLER                  PIC X(10)   VALUE 'CATEGORY'.
+           05  FILLER                  PIC X(18)   VALUE 'CARD NUMBER'.
+           05  FILLER                  PIC X(15)   VALUE 'CARD TOTAL'.
+      *
+       01  WS-CARD-LINE.
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  WS-CL-CAT-CD            PIC 9(04).
+           05  FILLER                  PIC X(06)   VALUE SPACES.
+           05  WS-CL-CARD-NUM          PIC X(16).
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  WS-CL-AMT               PIC Z,ZZZ,ZZZ,ZZ9.99-.
+      *
+       01  WS-CAT-TOTAL-LINE.
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  FILLER                  PIC X(10)   VALUE
+               'CAT TOTAL'.
+           05  WS-CTL-CAT-CD           PIC 9(04).
+           05  FILLER                  PIC X(12)   VALUE SPACES.
+           05  WS-CTL-AMT              PIC Z,ZZZ,ZZZ,ZZ9.99-.
+      *
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  FILLER                  PIC X(26)   VALUE
+               'GRAND TOTAL ALL CATEGORIES'.
+           05  WS-GTL-AMT              PIC Z,ZZZ,ZZZ,ZZ9.99-.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY TRNX-CAT-CD OF SORT-RECORD
+                  ASCENDING KEY TRNX-CARD-NUM OF SORT-RECORD
+               USING TRNX-EXTRACT-FILE
+               OUTPUT PROCEDURE IS 2000-BUILD-REPORT
+                                THRU 2000-BUILD-REPORT-EXIT.
+           PERFORM 3000-TERMINATE THRU 3000-TERMINATE-EXIT.
+           GOBACK.
+      *
+       1000-INITIALIZE.
+           OPEN OUTPUT CAT-RPT-FILE.
+           WRITE CAT-RPT-LINE FROM WS-HDR-LINE-1.
+           WRITE CAT-RPT-LINE FROM WS-HDR-LINE-2.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+      *
+       2000-BUILD-REPORT.
+           PERFORM 2100-RETURN-SORTED THRU 2100-RETURN-SORTED-EXIT
+               UNTIL WS-EOF.
+           IF NOT WS-FIRST-REC
+               PERFORM 2400-CARD-BREAK THRU 2400-CARD-BREAK-EXIT
+               PERFORM 2500-CAT-BREAK THRU 2500-CAT-BREAK-EXIT
+           END-IF.
+           MOVE WS-GRAND-TOTAL TO WS-GTL-AMT.
+           WRITE CAT-RPT-LINE FROM WS-GRAND-TOTAL-LINE.
+       2000-BUILD-REPORT-EXIT.
+           EXIT.
+      *
+       2100-RETURN-SORTED.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+                   GO TO 2100-RETURN-SORTED-EXIT
+           END-RETURN.
+           IF WS-FIRST-REC
+               MOVE TRNX-CARD-NUM OF SORT-RECORD
+                   TO WS-PRIOR-CARD-NUM
+               MOVE TRNX-CAT-CD OF SORT-RECORD
+                   TO WS-PRIOR-CAT-CD
+               SET WS-NOT-FIRST-REC TO TRUE
+           ELSE
+               IF TRNX-CAT-CD OF SORT-RECORD NOT =
+                       WS-PRIOR-CAT-CD
+                   PERFORM 2400-CARD-BREAK THRU 2400-CARD-BREAK-EXIT
+                   PERFORM 2500-CAT-BREAK THRU 2500-CAT-BREAK-EXIT
+               ELSE
+                   IF TRNX-CARD-NUM OF SORT-RECORD NOT =
+                           WS-PRIOR-CARD-NUM
+                       PERFORM 2400-CARD-BREAK
+                           THRU 2400-CARD-BREAK-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+           ADD TRNX-AMT OF SORT-RECORD TO WS-CARD-TOTAL.
+           MOVE TRNX-CARD-NUM OF SORT-RECORD TO WS-PRIOR-CARD-NUM.
+           MOVE TRNX-CAT-CD OF SORT-RECORD TO WS-PRIOR-CAT-CD.
+       2100-RETURN-SORTED-EXIT.
+           EXIT.
+      *
+       2400-CARD-BREAK.
+           MOVE WS-PRIOR-CAT-CD    TO WS-CL-CAT-CD.
+           MOVE WS-PRIOR-CARD-NUM  TO WS-CL-CARD-NUM.
+           MOVE WS-CARD-TOTAL      TO WS-CL-AMT.
+           WRITE CAT-RPT-LINE FROM WS-CARD-LINE.
+           ADD WS-CARD-TOTAL TO WS-CAT-TOTAL.
+           MOVE 0 TO WS-CARD-TOTAL.
+       2400-CARD-BREAK-EXIT.
+           EXIT.
+      *
+       2500-CAT-BREAK.
+           MOVE WS-PRIOR-CAT-CD    TO WS-CTL-CAT-CD.
+           MOVE WS-CAT-TOTAL       TO WS-CTL-AMT.
+           WRITE CAT-RPT-LINE FROM WS-CAT-TOTAL-LINE.
+           ADD WS-CAT-TOTAL TO WS-GRAND-TOTAL.
+           MOVE 0 TO WS-CAT-TOTAL.
+       2500-CAT-BREAK-EXIT.
+           EXIT.
+      *
+       3000-TERMINATE.
+           CLOSE CAT-RPT-FILE.
+       3000-TERMINATE-EXIT.
+           EXIT.
