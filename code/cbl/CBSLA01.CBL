@@ -0,0 +1,241 @@
+      ******************************************************************
+      * CardDemo - Processing-Lag SLA Exception Report
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *
+      * Compares TRNX-ORIG-TS to TRNX-PROC-TS for every COSTM01 record
+      * and lists, by TRNX-SOURCE, every transaction whose lag exceeds
+      * the threshold on SLAPARM1.  TRNX-ORIG-TS/TRNX-PROC-TS are
+      * stored in DB2 external timestamp form, YYYY-MM-DD-HH.MM.SS.NNN
+      * NNN, so each is split into a date part and a time part and
+      * converted to elapsed seconds with FUNCTION INTEGER-OF-DATE --
+      * calendar arithmetic across month and year boundaries cannot be
+      * done correctly with ordinary arithmetic verbs alone.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CBSLA01.
+       AUTHOR.         AWS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SLA-PARM-FILE     ASSIGN TO SLAPARM
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRNX-EXTRACT-FILE ASSIGN TO TRNXEXT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE    ASSIGN TO SRTWK01.
+           SELECT SLA-RPT-FILE      ASSIGN TO SLARPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SLA-PARM-FILE
+           RECORDING MODE IS F.
+           COPY SLAPARM1.
+      *
+       FD  TRNX-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY COSTM01.
+      *
+       SD  SORT-WORK-FILE.
+           COPY COSTM01 REPLACING ==TRNX-RECORD== BY ==SORT-RECORD==.
+      *
+       FD  SLA-RPT-FILE
+           RECORDING MODE IS F.
+       01  SLA-RPT-LINE                PIC X(100).
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-SW                   PIC X(01)   VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+       77  WS-FIRST-REC-SW             PIC X(01)   VALUE 'Y'.
+           88  WS-FIRST-REC            VALUE 'Y'.
+           88  WS-NOT-FIRST-REC        VALUE 'N'.
+       77  WS-THRESHOLD-SECONDS        PIC 9(09)   VALUE 0.
+       77  WS-LAG-SECONDS              PIC S9(10)  VALUE 0.
+       77  WS-ORIG-SECONDS             PIC 9(10)   VALUE 0.
+       77  WS-PROC-SECONDS             PIC 9(10)   VALUE 0.
+       77  WS-CALC-SECONDS             PIC 9(10)   VALUE 0.
+       77  WS-SRC-LATE-COUNT           PIC 9(07)   COMP VALUE 0.
+       77  WS-SRC-MAX-LAG              PIC 9(10)   VALUE 0.
+       77  WS-TOTAL-LATE-COUNT         PIC 9(07)   COMP VALUE 0.
+      *
+       01  WS-TS-WORK.
+           05  WS-TS-YYYYMMDD           PIC 9(08).
+           05  WS-TS-HH                  PIC 9(02).
+           05  WS-TS-MI                  PIC 9(02).
+           05  WS-TS-SS                  PIC 9(02).
+      *
+       01  WS-PRIOR-SOURCE              PIC X(10)   VALUE SPACES.
+      *
+       01  WS-HDR-LINE-1.
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  FILLER                  PIC X(40)   VALUE
+               'CARDDEMO PROCESSING-LAG SLA EXCEPTIONS'.
+      *
+       01  WS-HDR-LINE-2.
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  FILLER                  PIC X(11)   VALUE 'SOURCE'.
+           05  FILLER                  PIC X(18)   VALUE 'CARD NUMBER'.
+           05  FILLER                  PIC X(18)   VALUE 'TRNX ID'.
+           05  FILLER                  PIC X(15)   VALUE 'LAG SECONDS'.
+      *
+       01  WS-DETAIL-LINE.
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  WS-DL-SOURCE            PIC X(10).
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  WS-DL-CARD-NUM          PIC X(16).
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  WS-DL-TRNX-ID           PIC X(16).
+           05  FILLER                  PIC X(02)   VALUE SPACES.
+           05  WS-DL-LAG               PIC ZZZ,ZZZ,ZZ9.
+      *
+       01  WS-SRC-TOTAL-LINE.
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  FILLER                  PIC X(10)   VALUE
+               'SRC TOTAL'.
+           05  WS-STL-SOURCE           PIC X(10).
+           05  FILLER                  PIC X(04)   VALUE SPACES.
+           05  FILLER                  PIC X(14)   VALUE
+               'LATE COUNT:'.
+           05  WS-STL-COUNT            PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(04)   VALUE SPACES.
+           05  FILLER                  PIC X(09)   VALUE 'MAX LAG:'.
+           05  WS-STL-MAX-LAG          PIC ZZZ,ZZZ,ZZ9.
+      *
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                  PIC X(01)   VALUE SPACE.
+           05  FILLER                  PIC X(30)   VALUE
+               'GRAND TOTAL LATE TRANSACTIONS'.
+           05  WS-GTL-COUNT            PIC ZZZ,ZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY TRNX-SOURCE OF SORT-RECORD
+                  ASCENDING KEY TRNX-ORIG-TS OF SORT-RECORD
+               USING TRNX-EXTRACT-FILE
+               OUTPUT PROCEDURE IS 2000-BUILD-REPORT
+                                THRU 2000-BUILD-REPORT-EXIT.
+           PERFORM 3000-TERMINATE THRU 3000-TERMINATE-EXIT.
+           GOBACK.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT SLA-PARM-FILE.
+           READ SLA-PARM-FILE
+               AT END
+                   MOVE 86400 TO SLA-THRESHOLD-SECONDS
+           END-READ.
+           MOVE SLA-THRESHOLD-SECONDS TO WS-THRESHOLD-SECONDS.
+           CLOSE SLA-PARM-FILE.
+           OPEN OUTPUT SLA-RPT-FILE.
+           WRITE SLA-RPT-LINE FROM WS-HDR-LINE-1.
+           WRITE SLA-RPT-LINE FROM WS-HDR-LINE-2.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+      *
+       2000-BUILD-REPORT.
+           PERFORM 2100-RETURN-SORTED THRU 2100-RETURN-SORTED-EXIT
+               UNTIL WS-EOF.
+           IF WS-NOT-FIRST-REC
+               PERFORM 2500-SOURCE-BREAK THRU 2500-SOURCE-BREAK-EXIT
+           END-IF.
+           MOVE WS-TOTAL-LATE-COUNT TO WS-GTL-COUNT.
+           WRITE SLA-RPT-LINE FROM WS-GRAND-TOTAL-LINE.
+       2000-BUILD-REPORT-EXIT.
+           EXIT.
+      *
+       2100-RETURN-SORTED.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+                   GO TO 2100-RETURN-SORTED-EXIT
+           END-RETURN.
+           IF WS-FIRST-REC
+               MOVE TRNX-SOURCE OF SORT-RECORD TO WS-PRIOR-SOURCE
+               SET WS-NOT-FIRST-REC TO TRUE
+           ELSE
+               IF TRNX-SOURCE OF SORT-RECORD NOT = WS-PRIOR-SOURCE
+                   PERFORM 2500-SOURCE-BREAK
+                       THRU 2500-SOURCE-BREAK-EXIT
+                   MOVE TRNX-SOURCE OF SORT-RECORD TO WS-PRIOR-SOURCE
+               END-IF
+           END-IF.
+           PERFORM 2200-COMPUTE-LAG THRU 2200-COMPUTE-LAG-EXIT.
+           IF WS-LAG-SECONDS > WS-THRESHOLD-SECONDS
+               PERFORM 2300-WRITE-DETAIL THRU 2300-WRITE-DETAIL-EXIT
+           END-IF.
+       2100-RETURN-SORTED-EXIT.
+           EXIT.
+      *
+       2200-COMPUTE-LAG.
+           MOVE TRNX-ORIG-TS OF SORT-RECORD(1:4) TO WS-TS-YYYYMMDD(1:4).
+           MOVE TRNX-ORIG-TS OF SORT-RECORD(6:2) TO WS-TS-YYYYMMDD(5:2).
+           MOVE TRNX-ORIG-TS OF SORT-RECORD(9:2) TO WS-TS-YYYYMMDD(7:2).
+           MOVE TRNX-ORIG-TS OF SORT-RECORD(12:2) TO WS-TS-HH.
+           MOVE TRNX-ORIG-TS OF SORT-RECORD(15:2) TO WS-TS-MI.
+           MOVE TRNX-ORIG-TS OF SORT-RECORD(18:2) TO WS-TS-SS.
+           PERFORM 2250-TS-TO-SECONDS THRU 2250-TS-TO-SECONDS-EXIT.
+           MOVE WS-CALC-SECONDS TO WS-ORIG-SECONDS.
+           MOVE TRNX-PROC-TS OF SORT-RECORD(1:4) TO WS-TS-YYYYMMDD(1:4).
+           MOVE TRNX-PROC-TS OF SORT-RECORD(6:2) TO WS-TS-YYYYMMDD(5:2).
+           MOVE TRNX-PROC-TS OF SORT-RECORD(9:2) TO WS-TS-YYYYMMDD(7:2).
+           MOVE TRNX-PROC-TS OF SORT-RECORD(12:2) TO WS-TS-HH.
+           MOVE TRNX-PROC-TS OF SORT-RECORD(15:2) TO WS-TS-MI.
+           MOVE TRNX-PROC-TS OF SORT-RECORD(18:2) TO WS-TS-SS.
+           PERFORM 2250-TS-TO-SECONDS THRU 2250-TS-TO-SECONDS-EXIT.
+           MOVE WS-CALC-SECONDS TO WS-PROC-SECONDS.
+           COMPUTE WS-LAG-SECONDS = WS-PROC-SECONDS - WS-ORIG-SECONDS.
+       2200-COMPUTE-LAG-EXIT.
+           EXIT.
+      *
+       2250-TS-TO-SECONDS.
+           COMPUTE WS-CALC-SECONDS =
+               (FUNCTION INTEGER-OF-DATE(WS-TS-YYYYMMDD) * 86400)
+               + (WS-TS-HH * 3600) + (WS-TS-MI * 60) + WS-TS-SS.
+       2250-TS-TO-SECONDS-EXIT.
+           EXIT.
+      *
+       2300-WRITE-DETAIL.
+           MOVE TRNX-SOURCE OF SORT-RECORD   TO WS-DL-SOURCE.
+           MOVE TRNX-CARD-NUM OF SORT-RECORD TO WS-DL-CARD-NUM.
+           MOVE TRNX-ID OF SORT-RECORD       TO WS-DL-TRNX-ID.
+           MOVE WS-LAG-SECONDS                TO WS-DL-LAG.
+           WRITE SLA-RPT-LINE FROM WS-DETAIL-LINE.
+           ADD 1 TO WS-SRC-LATE-COUNT.
+           ADD 1 TO WS-TOTAL-LATE-COUNT.
+           IF WS-LAG-SECONDS > WS-SRC-MAX-LAG
+               MOVE WS-LAG-SECONDS TO WS-SRC-MAX-LAG
+           END-IF.
+       2300-WRITE-DETAIL-EXIT.
+           EXIT.
+      *
+       2500-SOURCE-BREAK.
+           MOVE WS-PRIOR-SOURCE    TO WS-STL-SOURCE.
+           MOVE WS-SRC-LATE-COUNT  TO WS-STL-COUNT.
+           MOVE WS-SRC-MAX-LAG     TO WS-STL-MAX-LAG.
+           WRITE SLA-RPT-LINE FROM WS-SRC-TOTAL-LINE.
+           MOVE 0 TO WS-SRC-LATE-COUNT.
+           MOVE 0 TO WS-SRC-MAX-LAG.
+       2500-SOURCE-BREAK-EXIT.
+           EXIT.
+      *
+       3000-TERMINATE.
+           CLOSE SLA-RPT-FILE.
+       3000-TERMINATE-EXIT.
+           EXIT.
