@@ -0,0 +1,137 @@
+      ******************************************************************
+      * CardDemo - Channel-Split Extract Fan-Out
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *
+      * Splits the COSTM01 extract into one output file per channel,
+      * keyed on TRNX-SOURCE, so downstream settlement reporting for
+      * each channel runs independently of the others.  Every output
+      * file carries the full COSTM01 layout unchanged -- this is a
+      * fan-out, not a reformat.  Records on a source this job does
+      * not recognize land on CHANOTH rather than being dropped.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CBSPL01.
+       AUTHOR.         AWS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRNX-EXTRACT-FILE ASSIGN TO TRNXEXT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT POS-OUT-FILE      ASSIGN TO CHANPOS
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ATM-OUT-FILE      ASSIGN TO CHANATM
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ONLINE-OUT-FILE   ASSIGN TO CHANONL
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OTHER-OUT-FILE    ASSIGN TO CHANOTH
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRNX-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY COSTM01.
+      *
+       FD  POS-OUT-FILE
+           RECORDING MODE IS F.
+           COPY COSTM01 REPLACING ==TRNX-RECORD== BY ==POS-RECORD==.
+      *
+       FD  ATM-OUT-FILE
+           RECORDING MODE IS F.
+           COPY COSTM01 REPLACING ==TRNX-RECORD== BY ==ATM-RECORD==.
+      *
+       FD  ONLINE-OUT-FILE
+           RECORDING MODE IS F.
+           COPY COSTM01 REPLACING ==TRNX-RECORD== BY ==ONLINE-RECORD==.
+      *
+       FD  OTHER-OUT-FILE
+           RECORDING MODE IS F.
+           COPY COSTM01 REPLACING ==TRNX-RECORD== BY ==OTHER-RECORD==.
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-EOF-SW                   PIC X(01)   VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+       77  WS-POS-COUNT                PIC 9(09)   COMP VALUE 0.
+       77  WS-ATM-COUNT                PIC 9(09)   COMP VALUE 0.
+       77  WS-ONLINE-COUNT              PIC 9(09)   COMP VALUE 0.
+       77  WS-OTHER-COUNT               PIC 9(09)   COMP VALUE 0.
+      *
+       01  WS-TRNX-SOURCE               PIC X(10)   VALUE SPACES.
+           88  WS-SOURCE-IS-POS         VALUE 'POS'.
+           88  WS-SOURCE-IS-ATM         VALUE 'ATM'.
+           88  WS-SOURCE-IS-ONLINE      VALUE 'ONLINE'.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-TRNX THRU 2000-PROCESS-TRNX-EXIT
+               UNTIL WS-EOF.
+           PERFORM 3000-TERMINATE THRU 3000-TERMINATE-EXIT.
+           GOBACK.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT  TRNX-EXTRACT-FILE.
+           OPEN OUTPUT POS-OUT-FILE.
+           OPEN OUTPUT ATM-OUT-FILE.
+           OPEN OUTPUT ONLINE-OUT-FILE.
+           OPEN OUTPUT OTHER-OUT-FILE.
+           READ TRNX-EXTRACT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+      *
+       2000-PROCESS-TRNX.
+           MOVE TRNX-SOURCE OF TRNX-RECORD TO WS-TRNX-SOURCE.
+           EVALUATE TRUE
+               WHEN WS-SOURCE-IS-POS
+                   MOVE TRNX-RECORD TO POS-RECORD
+                   WRITE POS-RECORD
+                   ADD 1 TO WS-POS-COUNT
+               WHEN WS-SOURCE-IS-ATM
+                   MOVE TRNX-RECORD TO ATM-RECORD
+                   WRITE ATM-RECORD
+                   ADD 1 TO WS-ATM-COUNT
+               WHEN WS-SOURCE-IS-ONLINE
+                   MOVE TRNX-RECORD TO ONLINE-RECORD
+                   WRITE ONLINE-RECORD
+                   ADD 1 TO WS-ONLINE-COUNT
+               WHEN OTHER
+                   MOVE TRNX-RECORD TO OTHER-RECORD
+                   WRITE OTHER-RECORD
+                   ADD 1 TO WS-OTHER-COUNT
+           END-EVALUATE.
+           READ TRNX-EXTRACT-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       2000-PROCESS-TRNX-EXIT.
+           EXIT.
+      *
+       3000-TERMINATE.
+           CLOSE TRNX-EXTRACT-FILE POS-OUT-FILE ATM-OUT-FILE
+                 ONLINE-OUT-FILE OTHER-OUT-FILE.
+           DISPLAY 'CBSPL01 POS RECORDS:    ' WS-POS-COUNT.
+           DISPLAY 'CBSPL01 ATM RECORDS:    ' WS-ATM-COUNT.
+           DISPLAY 'CBSPL01 ONLINE RECORDS: ' WS-ONLINE-COUNT.
+           DISPLAY 'CBSPL01 OTHER RECORDS:  ' WS-OTHER-COUNT.
+       3000-TERMINATE-EXIT.
+           EXIT.
