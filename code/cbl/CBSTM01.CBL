@@ -0,0 +1,252 @@
+      ******************************************************************
+      * CardDemo - Statement Generator With Checkpoint Restart
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *
+      * Builds a per-cardholder statement file, with a running balance
+      * per card, from the COSTM01 extract.  The extract is resorted
+      * into card/TRNX-ID order ahead of the build so that a restart
+      * of this job reproduces the identical sequence every time.
+      * Every WS-CHECKPOINT-INTERVAL records a checkpoint is logged
+      * with the last TRNX-KEY written and the running balance as of
+      * that key.  CTLCARD tells the job whether this is a fresh run
+      * or a restart; on restart the sorted sequence is skipped up to
+      * the checkpointed key before statement output resumes, and the
+      * statement and checkpoint files are extended rather than
+      * recreated so earlier output from the abended run is preserved.
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CBSTM01.
+       AUTHOR.         AWS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRNX-EXTRACT-FILE ASSIGN TO TRNXEXT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE   ASSIGN TO SRTWK01.
+           SELECT CTL-CARD-FILE    ASSIGN TO CTLCARD
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CKPT-LOG-FILE    ASSIGN TO CKPTLOG
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STMT-OUT-FILE    ASSIGN TO STMTOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRNX-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY COSTM01.
+      *
+       SD  SORT-WORK-FILE.
+           COPY COSTM01 REPLACING ==TRNX-RECORD== BY ==SORT-RECORD==.
+      *
+       FD  CTL-CARD-FILE
+           RECORDING MODE IS F.
+           COPY CTLCARD1.
+      *
+       FD  CKPT-LOG-FILE
+           RECORDING MODE IS F.
+           COPY CKPTLOG1.
+      *
+       FD  STMT-OUT-FILE
+           RECORDING MODE IS F.
+           COPY STMTOUT1.
+      *
+       WORKING-STORAGE SECTION.
+       77  WS-CHECKPOINT-INTERVAL      PIC 9(05)   COMP VALUE 1000.
+       77  WS-RECORDS-SINCE-CKPT       PIC 9(05)   COMP VALUE 0.
+       77  WS-RECORDS-PROCESSED        PIC 9(09)   VALUE 0.
+       77  WS-EOF-SW                   PIC X(01)   VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+       77  WS-RESTART-SW               PIC X(01)   VALUE 'N'.
+           88  WS-RESTART-RUN          VALUE 'Y'.
+       77  WS-SKIP-SW                  PIC X(01)   VALUE 'N'.
+           88  WS-SKIPPING              VALUE 'Y'.
+           88  WS-NOT-SKIPPING          VALUE 'N'.
+       77  WS-CKPT-FOUND-SW             PIC X(01)   VALUE 'N'.
+           88  WS-CKPT-FOUND            VALUE 'Y'.
+           88  WS-CKPT-NOT-FOUND        VALUE 'N'.
+      *
+       01  WS-CURRENT-CARD-NUM          PIC X(16)   VALUE SPACES.
+       01  WS-RUNNING-BALANCE           PIC S9(09)V99 VALUE 0.
+      *
+       01  WS-LAST-CKPT-RECORD.
+           05  WS-LAST-CKPT-CARD-NUM    PIC X(16)   VALUE SPACES.
+           05  WS-LAST-CKPT-TRNX-ID     PIC X(16)   VALUE SPACES.
+           05  WS-LAST-CKPT-BALANCE     PIC S9(09)V99 VALUE 0.
+           05  WS-LAST-CKPT-RECS        PIC 9(09)   VALUE 0.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY TRNX-CARD-NUM OF SORT-RECORD
+                  ASCENDING KEY TRNX-ID OF SORT-RECORD
+               USING TRNX-EXTRACT-FILE
+               OUTPUT PROCEDURE IS 2000-BUILD-STATEMENTS
+                                THRU 2000-BUILD-STATEMENTS-EXIT.
+           PERFORM 3000-TERMINATE THRU 3000-TERMINATE-EXIT.
+           GOBACK.
+      *
+       1000-INITIALIZE.
+           OPEN INPUT CTL-CARD-FILE.
+           READ CTL-CARD-FILE
+               AT END
+                   MOVE 'N' TO CTL-RESTART-FLAG
+           END-READ.
+           MOVE CTL-RESTART-FLAG TO WS-RESTART-SW.
+           CLOSE CTL-CARD-FILE.
+           IF WS-RESTART-RUN
+               PERFORM 1100-LOAD-LAST-CHECKPOINT
+                   THRU 1100-LOAD-LAST-CHECKPOINT-EXIT
+           END-IF.
+           IF WS-RESTART-RUN AND WS-CKPT-FOUND
+               OPEN EXTEND STMT-OUT-FILE
+               OPEN EXTEND CKPT-LOG-FILE
+               SET WS-SKIPPING TO TRUE
+           ELSE
+               OPEN OUTPUT STMT-OUT-FILE
+               OPEN OUTPUT CKPT-LOG-FILE
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+      *
+      * A restart request with an empty checkpoint log means the prior
+      * run abended before its first checkpoint was ever written --
+      * nothing was skippable and nothing was output, so this run must
+      * process the whole sorted sequence from the top, the same as a
+      * fresh run, rather than skip forever against a CARD-NUM/TRNX-ID
+      * of SPACES that will never match a real sorted record.
+      *
+       1100-LOAD-LAST-CHECKPOINT.
+           OPEN INPUT CKPT-LOG-FILE.
+           PERFORM UNTIL WS-EOF
+               READ CKPT-LOG-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       MOVE CKPT-LOG-RECORD TO WS-LAST-CKPT-RECORD
+                       SET WS-CKPT-FOUND TO TRUE
+               END-READ
+           END-PERFORM.
+           MOVE 'N' TO WS-EOF-SW.
+           IF WS-CKPT-FOUND
+               MOVE WS-LAST-CKPT-BALANCE TO WS-RUNNING-BALANCE
+               MOVE WS-LAST-CKPT-CARD-NUM TO WS-CURRENT-CARD-NUM
+               MOVE WS-LAST-CKPT-RECS TO WS-RECORDS-PROCESSED
+           END-IF.
+           CLOSE CKPT-LOG-FILE.
+       1100-LOAD-LAST-CHECKPOINT-EXIT.
+           EXIT.
+      *
+       2000-BUILD-STATEMENTS.
+           PERFORM 2100-RETURN-SORTED THRU 2100-RETURN-SORTED-EXIT
+               UNTIL WS-EOF.
+       2000-BUILD-STATEMENTS-EXIT.
+           EXIT.
+      *
+       2100-RETURN-SORTED.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+                   GO TO 2100-RETURN-SORTED-EXIT
+           END-RETURN.
+           IF WS-SKIPPING
+               PERFORM 2150-CHECK-SKIP-DONE
+                   THRU 2150-CHECK-SKIP-DONE-EXIT
+               GO TO 2100-RETURN-SORTED-EXIT
+           END-IF.
+           IF TRNX-CARD-NUM OF SORT-RECORD NOT = WS-CURRENT-CARD-NUM
+               MOVE TRNX-CARD-NUM OF SORT-RECORD
+                   TO WS-CURRENT-CARD-NUM
+               MOVE 0 TO WS-RUNNING-BALANCE
+           END-IF.
+           PERFORM 2200-WRITE-STATEMENT-LINE
+               THRU 2200-WRITE-STATEMENT-LINE-EXIT.
+       2100-RETURN-SORTED-EXIT.
+           EXIT.
+      *
+      * On restart, records up to and including the checkpointed key
+      * were already written on the prior run; skip them and resume
+      * normal processing with the next record.
+      *
+       2150-CHECK-SKIP-DONE.
+           IF TRNX-CARD-NUM OF SORT-RECORD = WS-LAST-CKPT-CARD-NUM
+                   AND TRNX-ID OF SORT-RECORD = WS-LAST-CKPT-TRNX-ID
+               SET WS-NOT-SKIPPING TO TRUE
+           END-IF.
+       2150-CHECK-SKIP-DONE-EXIT.
+           EXIT.
+      *
+       2200-WRITE-STATEMENT-LINE.
+           ADD TRNX-AMT OF SORT-RECORD TO WS-RUNNING-BALANCE.
+           MOVE TRNX-CARD-NUM OF SORT-RECORD TO STMT-CARD-NUM.
+           MOVE TRNX-ID OF SORT-RECORD       TO STMT-TRNX-ID.
+           MOVE TRNX-DESC OF SORT-RECORD     TO STMT-DESC.
+           MOVE TRNX-AMT OF SORT-RECORD      TO STMT-AMT.
+           MOVE WS-RUNNING-BALANCE           TO STMT-RUN-BALANCE.
+           WRITE STMT-OUT-RECORD.
+           ADD 1 TO WS-RECORDS-PROCESSED.
+           ADD 1 TO WS-RECORDS-SINCE-CKPT.
+           IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 2300-WRITE-CHECKPOINT
+                   THRU 2300-WRITE-CHECKPOINT-EXIT
+           END-IF.
+       2200-WRITE-STATEMENT-LINE-EXIT.
+           EXIT.
+      *
+       2300-WRITE-CHECKPOINT.
+           MOVE TRNX-CARD-NUM OF SORT-RECORD TO CKPT-CARD-NUM.
+           MOVE TRNX-ID OF SORT-RECORD       TO CKPT-TRNX-ID.
+           MOVE WS-RUNNING-BALANCE            TO CKPT-RUN-BALANCE.
+           MOVE WS-RECORDS-PROCESSED          TO CKPT-RECORDS-PROCESSED.
+           WRITE CKPT-LOG-RECORD.
+           MOVE 0 TO WS-RECORDS-SINCE-CKPT.
+       2300-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+      *
+       3000-TERMINATE.
+           IF WS-RECORDS-SINCE-CKPT > 0
+               PERFORM 2300-WRITE-CHECKPOINT
+                   THRU 2300-WRITE-CHECKPOINT-EXIT
+           END-IF.
+           CLOSE STMT-OUT-FILE CKPT-LOG-FILE.
+           DISPLAY 'CBSTM01 RECORDS PROCESSED: ' WS-RECORDS-PROCESSED.
+           IF WS-SKIPPING
+               PERFORM 3100-ABEND-SKIP-NOT-DONE
+                   THRU 3100-ABEND-SKIP-NOT-DONE-EXIT
+           END-IF.
+       3000-TERMINATE-EXIT.
+           EXIT.
+      *
+      * The checkpointed card/TRNX-ID was never matched against the
+      * current sorted extract -- every sorted record was skipped and
+      * nothing was written this run, which would otherwise look like
+      * a clean, if uneventful, completion.  That can only happen if
+      * the extract fed to this restart is not the same one the prior
+      * run checkpointed against, so this run's output cannot be
+      * trusted; fail the step instead of reporting success.
+      *
+       3100-ABEND-SKIP-NOT-DONE.
+           DISPLAY 'CBSTM01 ERROR: RESTART CHECKPOINT KEY NOT FOUND '
+               'IN SORTED EXTRACT -- CARD ' WS-LAST-CKPT-CARD-NUM
+               ' TRNX-ID ' WS-LAST-CKPT-TRNX-ID.
+           MOVE 16 TO RETURN-CODE.
+       3100-ABEND-SKIP-NOT-DONE-EXIT.
+           EXIT.
