@@ -0,0 +1,43 @@
+      ******************************************************************
+      * CardDemo - Extract Regeneration Audit Trail Layout
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *
+      * One record per TRNX-KEY (TRNX-CARD-NUM + TRNX-ID) that differs
+      * between the prior run's copy of the COSTM01 extract and this
+      * run's copy -- a row changed between cycles, a row dropped from
+      * this run, or a row that is new this run.  AUD-CHANGED-FIELDS
+      * lists, by short field tag, which business fields differ;
+      * AUD-BEFORE-AMT/AUD-AFTER-AMT and AUD-BEFORE-MERCHANT-NAME/
+      * AUD-AFTER-MERCHANT-NAME carry the values either side of the
+      * change, since amount and merchant are what dispute research
+      * cares about most.
+      *
+       01  AUD-TRAIL-RECORD.
+           05  AUD-KEY.
+               10  AUD-CARD-NUM                 PIC X(16).
+               10  AUD-TRNX-ID                   PIC X(16).
+           05  AUD-CHANGE-TYPE                   PIC X(08).
+               88  AUD-IS-ADDED                  VALUE 'ADDED'.
+               88  AUD-IS-REMOVED                VALUE 'REMOVED'.
+               88  AUD-IS-CHANGED                VALUE 'CHANGED'.
+           05  AUD-CHANGED-FIELDS                PIC X(140).
+           05  AUD-BEFORE-AMT                    PIC S9(09)V99.
+           05  AUD-AFTER-AMT                      PIC S9(09)V99.
+           05  AUD-BEFORE-MERCHANT-NAME          PIC X(50).
+           05  AUD-AFTER-MERCHANT-NAME            PIC X(50).
+           05  AUD-RUN-TS                         PIC X(26).
