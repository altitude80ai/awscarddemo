@@ -0,0 +1,28 @@
+      ******************************************************************
+      * CardDemo - Cardholder Home Region Master Layout
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *
+      * One record per card, carrying the cardholder's registered home
+      * city/ZIP so that merchant activity on the COSTM01 extract can
+      * be screened for out-of-region spend.
+      *
+       01  CARD-REGION-RECORD.
+           05  CR-CARD-NUM                     PIC X(16).
+           05  CR-HOME-CITY                    PIC X(50).
+           05  CR-HOME-ZIP                     PIC X(10).
+           05  FILLER                          PIC X(24).
