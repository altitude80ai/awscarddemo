@@ -0,0 +1,31 @@
+      ******************************************************************
+      * CardDemo - Statement Generator Checkpoint Log Layout
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *
+      * One record every N transactions processed, carrying the last
+      * TRNX-KEY successfully written to the statement file and the
+      * running balance as of that key, so an abended run can resume
+      * instead of reprocessing the whole extract.  The last record in
+      * the log is the checkpoint a restart resumes from.
+      *
+       01  CKPT-LOG-RECORD.
+           05  CKPT-CARD-NUM                   PIC X(16).
+           05  CKPT-TRNX-ID                    PIC X(16).
+           05  CKPT-RUN-BALANCE                PIC S9(09)V99.
+           05  CKPT-RECORDS-PROCESSED          PIC 9(09).
+           05  FILLER                          PIC X(20).
