@@ -33,6 +33,9 @@
                10  TRNX-MERCHANT-ZIP                   PIC X(10).
                10  TRNX-ORIG-TS                        PIC X(26).
                10  TRNX-PROC-TS                        PIC X(26).
-               10  FILLER                              PIC X(20).
+               10  TRNX-CURRENCY-CD                    PIC X(03).
+               10  TRNX-ORIG-AMT                       PIC S9(09)V99.
+               10  TRNX-FX-RATE                        PIC S9(04)V9(06).
+               10  FILLER                              PIC X(03).
 
 
