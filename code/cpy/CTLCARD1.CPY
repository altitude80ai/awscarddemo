@@ -0,0 +1,28 @@
+      ******************************************************************
+      * CardDemo - Statement Generator Control Card Layout
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *
+      * Single control-card record telling the statement generator
+      * whether this run is a fresh cycle or a restart that should
+      * resume from the last logged checkpoint.
+      *
+       01  CTL-CARD-RECORD.
+           05  CTL-RESTART-FLAG                PIC X(01).
+               88  CTL-IS-RESTART               VALUE 'Y'.
+               88  CTL-IS-FRESH-RUN             VALUE 'N'.
+           05  FILLER                          PIC X(79).
