@@ -0,0 +1,28 @@
+      ******************************************************************
+      * CardDemo - Merchant Master Layout
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *
+      * One record per merchant onboarded to accept card transactions.
+      * Keyed on merchant ID for random lookup against the COSTM01
+      * extract.
+      *
+       01  MCH-MASTER-RECORD.
+           05  MCHM-MERCHANT-ID                 PIC 9(09).
+           05  MCHM-MERCHANT-NAME                PIC X(50).
+           05  MCHM-MERCHANT-CITY                PIC X(50).
+           05  FILLER                            PIC X(20).
