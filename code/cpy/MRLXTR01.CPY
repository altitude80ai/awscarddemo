@@ -0,0 +1,34 @@
+      ******************************************************************
+      * CardDemo - Monthly Card/Category Rollup Interface Layout
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *
+      * One record per card/category/month combination present on the
+      * COSTM01 extract -- the standard interface file the data
+      * warehouse load picks up.  MRL-YYYYMM is carried as data (taken
+      * off TRNX-ORIG-TS) rather than assumed from the run date, since
+      * a rerun against a back-dated extract must roll up into the
+      * month the transactions actually occurred in.
+      *
+       01  MRL-ROLLUP-RECORD.
+           05  MRL-KEY.
+               10  MRL-CARD-NUM                 PIC X(16).
+               10  MRL-CAT-CD                   PIC 9(04).
+               10  MRL-YYYYMM                   PIC 9(06).
+           05  MRL-TRNX-COUNT                   PIC 9(09).
+           05  MRL-TOTAL-AMT                    PIC S9(09)V99.
+           05  FILLER                           PIC X(20).
