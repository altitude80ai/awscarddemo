@@ -0,0 +1,37 @@
+      ******************************************************************
+      * CardDemo - Reversal/Chargeback Linkage Extract Layout
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *
+      * One occurrence per COSTM01 record whose TRNX-TYPE-CD marks it
+      * as a reversal, dispute or chargeback.  REV-ORIG-TRNX-ID carries
+      * the TRNX-ID of the original posting that REV-TRNX-ID reverses,
+      * resolved automatically when the originating transaction was
+      * found in the same extract run.
+      *
+       01  REV-XTRACT-RECORD.
+           05  REV-KEY.
+               10  REV-CARD-NUM                   PIC X(16).
+               10  REV-TRNX-ID                     PIC X(16).
+           05  REV-REST.
+               10  REV-ORIG-TRNX-ID                PIC X(16).
+               10  REV-TYPE-CD                     PIC X(02).
+               10  REV-AMT                         PIC S9(09)V99.
+               10  REV-MATCH-SW                    PIC X(01).
+                   88  REV-ORIG-FOUND              VALUE 'Y'.
+                   88  REV-ORIG-NOT-FOUND          VALUE 'N'.
+               10  FILLER                          PIC X(19).
