@@ -0,0 +1,26 @@
+      ******************************************************************
+      * CardDemo - Processing-Lag SLA Report Parameter Card Layout
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *
+      * Single parameter record giving the origination-to-posting lag,
+      * in whole seconds, above which a transaction is reported as an
+      * SLA exception.
+      *
+       01  SLA-PARM-RECORD.
+           05  SLA-THRESHOLD-SECONDS            PIC 9(09).
+           05  FILLER                           PIC X(71).
