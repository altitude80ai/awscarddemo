@@ -0,0 +1,29 @@
+      ******************************************************************
+      * CardDemo - Per-Cardholder Statement Line Layout
+      ******************************************************************
+      * Copyright Amazon.com, Inc. or its affiliates.
+      * All Rights Reserved.
+      *
+      * Licensed under the Apache License, Version 2.0 (the "License").
+      * You may not use this file except in compliance with the License.
+      * You may obtain a copy of the License at
+      *
+      *    http://www.apache.org/licenses/LICENSE-2.0
+      *
+      * Unless required by applicable law or agreed to in writing,
+      * software distributed under the License is distributed on an
+      * "AS IS" BASIS, WITHOUT WARRANTIES OR CONDITIONS OF ANY KIND,
+      * either express or implied. See the License for the specific
+      * language governing permissions and limitations under the License
+      ******************************************************************
+      *
+      * One occurrence per COSTM01 transaction, in card/TRNX-ID order,
+      * carrying the running balance for that cardholder as of this
+      * transaction.
+      *
+       01  STMT-OUT-RECORD.
+           05  STMT-CARD-NUM                    PIC X(16).
+           05  STMT-TRNX-ID                     PIC X(16).
+           05  STMT-DESC                        PIC X(100).
+           05  STMT-AMT                         PIC S9(09)V99.
+           05  STMT-RUN-BALANCE                 PIC S9(09)V99.
